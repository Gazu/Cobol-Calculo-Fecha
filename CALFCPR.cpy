@@ -0,0 +1,43 @@
+    MOVE ZEROES TO WS-RESTO-DD WS-RESTO-HH WS-RESTO-MM
+                    WS-RESUL-DD WS-RESUL-HH WS-RESUL-MM
+    MOVE FUNCTION ABS(WS-SEGUNDOS) TO WS-SEGUNDOS-ABS
+
+    DIVIDE CT-SEG-DD             INTO WS-SEGUNDOS-ABS
+          				       GIVING WS-RESUL-DD
+        			        REMAINDER WS-RESTO-DD
+    END-DIVIDE
+
+    IF WS-RESUL-DD < 1
+        DIVIDE CT-SEG-HH         INTO WS-SEGUNDOS-ABS
+          				       GIVING WS-RESUL-HH
+        			        REMAINDER WS-RESTO-HH
+        END-DIVIDE
+    ELSE
+        IF WS-RESTO-DD > ZEROES
+            DIVIDE CT-SEG-HH     INTO WS-RESTO-DD
+          			    	   GIVING WS-RESUL-HH
+        			        REMAINDER WS-RESTO-HH
+            END-DIVIDE
+        END-IF
+    END-IF
+
+    IF WS-RESUL-HH < 1 AND WS-RESTO-HH < ZEROES
+        DIVIDE CT-SEG-MM         INTO WS-SEGUNDOS-ABS
+          				       GIVING WS-RESUL-MM
+        			        REMAINDER WS-RESTO-MM
+        END-DIVIDE
+    ELSE
+        IF WS-RESTO-HH > ZEROES
+            DIVIDE CT-SEG-MM     INTO WS-RESTO-HH
+          			    	   GIVING WS-RESUL-MM
+        			        REMAINDER WS-RESTO-MM
+            END-DIVIDE
+        END-IF
+    END-IF
+
+    IF WS-SEGUNDOS < ZEROES
+        MULTIPLY -1 BY WS-RESUL-DD WS-RESUL-HH WS-RESUL-MM
+                       WS-RESTO-MM
+        END-MULTIPLY
+    END-IF
+    .

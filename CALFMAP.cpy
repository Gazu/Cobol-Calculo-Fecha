@@ -0,0 +1,95 @@
+    01  CALFMAP1I.
+        02  FILLER            PIC X(12).
+        02  TITULOL           COMP PIC S9(4).
+        02  TITULOF           PIC X.
+        02  FILLER REDEFINES TITULOF.
+            03  TITULOA       PIC X.
+        02  TITULOI           PIC X(30).
+        02  LBLSEGL           COMP PIC S9(4).
+        02  LBLSEGF           PIC X.
+        02  FILLER REDEFINES LBLSEGF.
+            03  LBLSEGA       PIC X.
+        02  LBLSEGI           PIC X(20).
+        02  SEGUNDOSL         COMP PIC S9(4).
+        02  SEGUNDOSF         PIC X.
+        02  FILLER REDEFINES SEGUNDOSF.
+            03  SEGUNDOSA     PIC X.
+        02  SEGUNDOSI         PIC X(20).
+        02  LBLDIAL           COMP PIC S9(4).
+        02  LBLDIAF           PIC X.
+        02  FILLER REDEFINES LBLDIAF.
+            03  LBLDIAA       PIC X.
+        02  LBLDIAI           PIC X(07).
+        02  DIASL             COMP PIC S9(4).
+        02  DIASF             PIC X.
+        02  FILLER REDEFINES DIASF.
+            03  DIASA         PIC X.
+        02  DIASI             PIC X(10).
+        02  LBLHORL           COMP PIC S9(4).
+        02  LBLHORF           PIC X.
+        02  FILLER REDEFINES LBLHORF.
+            03  LBLHORA       PIC X.
+        02  LBLHORI           PIC X(07).
+        02  HORASL            COMP PIC S9(4).
+        02  HORASF            PIC X.
+        02  FILLER REDEFINES HORASF.
+            03  HORASA        PIC X.
+        02  HORASI            PIC X(10).
+        02  LBLMINL           COMP PIC S9(4).
+        02  LBLMINF           PIC X.
+        02  FILLER REDEFINES LBLMINF.
+            03  LBLMINA       PIC X.
+        02  LBLMINI           PIC X(07).
+        02  MINUTOSL          COMP PIC S9(4).
+        02  MINUTOSF          PIC X.
+        02  FILLER REDEFINES MINUTOSF.
+            03  MINUTOSA      PIC X.
+        02  MINUTOSI          PIC X(10).
+        02  LBLSGRL           COMP PIC S9(4).
+        02  LBLSGRF           PIC X.
+        02  FILLER REDEFINES LBLSGRF.
+            03  LBLSGRA       PIC X.
+        02  LBLSGRI           PIC X(07).
+        02  SEGRESTOL         COMP PIC S9(4).
+        02  SEGRESTOF         PIC X.
+        02  FILLER REDEFINES SEGRESTOF.
+            03  SEGRESTOA     PIC X.
+        02  SEGRESTOI         PIC X(04).
+        02  LBLVENCL          COMP PIC S9(4).
+        02  LBLVENCF          PIC X.
+        02  FILLER REDEFINES LBLVENCF.
+            03  LBLVENCA      PIC X.
+        02  LBLVENCI          PIC X(48).
+        02  MENSAJEL          COMP PIC S9(4).
+        02  MENSAJEF          PIC X.
+        02  FILLER REDEFINES MENSAJEF.
+            03  MENSAJEA      PIC X.
+        02  MENSAJEI          PIC X(70).
+    01  CALFMAP1O REDEFINES CALFMAP1I.
+        02  FILLER            PIC X(12).
+        02  FILLER            PIC X(03).
+        02  TITULOO           PIC X(30).
+        02  FILLER            PIC X(03).
+        02  LBLSEGO           PIC X(20).
+        02  FILLER            PIC X(03).
+        02  SEGUNDOSO         PIC X(20).
+        02  FILLER            PIC X(03).
+        02  LBLDIAO           PIC X(07).
+        02  FILLER            PIC X(03).
+        02  DIASO             PIC X(10).
+        02  FILLER            PIC X(03).
+        02  LBLHORO           PIC X(07).
+        02  FILLER            PIC X(03).
+        02  HORASO            PIC X(10).
+        02  FILLER            PIC X(03).
+        02  LBLMINO           PIC X(07).
+        02  FILLER            PIC X(03).
+        02  MINUTOSO          PIC X(10).
+        02  FILLER            PIC X(03).
+        02  LBLSGRO           PIC X(07).
+        02  FILLER            PIC X(03).
+        02  SEGRESTOO         PIC X(04).
+        02  FILLER            PIC X(03).
+        02  LBLVENCO          PIC X(48).
+        02  FILLER            PIC X(03).
+        02  MENSAJEO          PIC X(70).

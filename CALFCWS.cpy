@@ -0,0 +1,22 @@
+    01 WS-VARIABLES.
+        05 WS-SEGUNDOS            PIC S9(20) SIGN IS LEADING SEPARATE
+                                      VALUE ZEROES.
+        05 WS-SEGUNDOS-ABS        PIC 9(20) VALUE ZEROES.
+        05 WS-RESTO-DD            PIC S9(04) SIGN IS LEADING SEPARATE
+                                      VALUE ZEROES.
+        05 WS-RESTO-HH            PIC S9(04) SIGN IS LEADING SEPARATE
+                                      VALUE ZEROES.
+        05 WS-RESTO-MM            PIC S9(04) SIGN IS LEADING SEPARATE
+                                      VALUE ZEROES.
+        05 WS-RESUL-DD            PIC S9(10) SIGN IS LEADING SEPARATE
+                                      VALUE ZEROES.
+        05 WS-RESUL-HH            PIC S9(10) SIGN IS LEADING SEPARATE
+                                      VALUE ZEROES.
+        05 WS-RESUL-MM            PIC S9(10) SIGN IS LEADING SEPARATE
+                                      VALUE ZEROES.
+    01 WS-SW-VENCIDO             PIC X(01) VALUE 'N'.
+        88 WS-VENCIDO                VALUE 'S'.
+    01 CT-CONSTANTES.
+        05 CT-SEG-DD              PIC 9(05) VALUE 86400.
+        05 CT-SEG-HH              PIC 9(04) VALUE 3600.
+        05 CT-SEG-MM              PIC 9(02) VALUE 60.

@@ -0,0 +1,42 @@
+//CALFCHBJ JOB (ACCTNO),'CALCULO FECHAS - BATCH',
+//         CLASS=A,MSGCLASS=A,MSGLEVEL=(1,1),
+//         REGION=0M,NOTIFY=&SYSUID
+//*********************************************************************
+//* JCL      : CALFCHB                                                *
+//* PROGRAMA : PGMCALFCH (MODO 2 - CONVERSION POR ARCHIVO)            *
+//* PROPOSITO: CORRER PGMCALFCH SOBRE UN ARCHIVO DE SEGUNDOS DURANTE  *
+//*            LA VENTANA DE PROCESO NOCTURNO Y PRODUCIR EL REPORTE   *
+//*            DD/HH/MM/SS CORRESPONDIENTE.                           *
+//*                                                                   *
+//* REINICIO : EL PROGRAMA GRABA UN REGISTRO DE CHECKPOINT EN ARCCKP  *
+//*            CADA 100 REGISTROS DE ENTRADA PROCESADOS. SI EL STEP   *
+//*            ABENDA, REEJECUTAR EL JOB AGREGANDO EL PARAMETRO       *
+//*            RESTART=STEP01 EN LA SENTENCIA JOB: EL PROGRAMA LEE    *
+//*            ARCCKP AL INICIO, SALTA LOS REGISTROS YA PROCESADOS Y  *
+//*            CONTINUA DESDE AHI, AGREGANDO AL REPORTE (ARCREP) YA   *
+//*            EXISTENTE EN VEZ DE RECREARLO. UNA VEZ QUE EL JOB      *
+//*            TERMINA SIN ABEND, BORRAR/RESETEAR LOS DATASETS DE     *
+//*            ARCCKP Y ARCREP ANTES DE LA PROXIMA CORRIDA COMPLETA   *
+//*            DEL ARCHIVO DE ENTRADA.                                *
+//*********************************************************************
+//STEP01   EXEC PGM=PGMCALFCH
+//STEPLIB  DD  DSN=PROD.CALFCH.LOADLIB,DISP=SHR
+//ARCENT   DD  DSN=PROD.CALFCH.ENTRADA,DISP=SHR
+//ARCREP   DD  DSN=PROD.CALFCH.REPORTE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(50,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=120,BLKSIZE=0)
+//ARCFER   DD  DSN=PROD.CALFCH.FERIADOS,DISP=SHR
+//ARCCKP   DD  DSN=PROD.CALFCH.CHECKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=26,BLKSIZE=0)
+//ARCAUD   DD  DSN=PROD.CALFCH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SYSIN    DD  *
+2
+/*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*

@@ -1,67 +1,420 @@
-IDENTIFICATION DIVISION.                                
-PROGRAM-ID. PGMCALFCH.                                
-DATA DIVISION.                                          
-WORKING-STORAGE SECTION.  
-    01 WS-VARIABLES.                                
-        05 WS-SEGUNDOS            PIC 9(20) VALUE ZEROES. 
-        05 WS-RESTO-DD            PIC 9(04) VALUE ZEROES. 
-        05 WS-RESTO-HH            PIC 9(04) VALUE ZEROES. 
-        05 WS-RESTO-MM            PIC 9(04) VALUE ZEROES. 
-        05 WS-RESUL-DD            PIC 9(10) VALUE ZEROES. 
-        05 WS-RESUL-HH            PIC 9(10) VALUE ZEROES. 
-        05 WS-RESUL-MM            PIC 9(10) VALUE ZEROES. 
-    01 CT-CONSTANTES.                               
-        05 CT-SEG-DD              PIC 9(05) VALUE 86400.  
-        05 CT-SEG-HH              PIC 9(04) VALUE 3600.   
-        05 CT-SEG-MM              PIC 9(02) VALUE 60.   
-PROCEDURE DIVISION. 
-    PERFORM 1-INICIO 
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PGMCALFCH.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARCH-ENTRADA        ASSIGN "ARCENT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ARCH-REPORTE        ASSIGN "ARCREP"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ARCH-FERIADOS      ASSIGN "ARCFER"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT ARCH-CHECKPOINT    ASSIGN "ARCCKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS-CHECKPOINT.
+    SELECT ARCH-AUDITORIA     ASSIGN "ARCAUD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-FS-AUDITORIA.
+DATA DIVISION.
+FILE SECTION.
+FD  ARCH-ENTRADA.
+    01 REG-ENTRADA            PIC X(20).
+FD  ARCH-REPORTE.
+    01 REG-REPORTE            PIC X(120).
+FD  ARCH-FERIADOS.
+    01 REG-FERIADO            PIC 9(08).
+FD  ARCH-CHECKPOINT.
+    01 REG-CHECKPOINT.
+        05 REG-CKP-REGISTROS  PIC 9(08).
+        05 REG-CKP-TOTAL      PIC 9(18).
+FD  ARCH-AUDITORIA.
+    01 REG-AUDITORIA          PIC X(100).
+WORKING-STORAGE SECTION.
+    COPY CALFCWS.
+    COPY CALFEXT.
+    01 WS-SEGUNDOS-ALFA           PIC X(20) JUSTIFIED RIGHT VALUE SPACES.
+    01 WS-ENTRADA-ALFA            PIC X(20) JUSTIFIED RIGHT VALUE SPACES.
+    01 WS-MODO-EJECUCION         PIC X(01) VALUE '1'.
+        88 MODO-INTERACTIVO           VALUE '1'.
+        88 MODO-BATCH-ARCHIVO         VALUE '2'.
+        88 MODO-INVERSO               VALUE '3'.
+        88 MODO-TIMESTAMP             VALUE '4'.
+        88 MODO-DIAS-HABILES          VALUE '5'.
+    01 WS-SWITCHES.
+        05 WS-SW-FIN-ENTRADA      PIC X(01) VALUE 'N'.
+            88 FIN-ARCH-ENTRADA          VALUE 'S'.
+        05 WS-SW-FIN-FERIADOS     PIC X(01) VALUE 'N'.
+            88 FIN-ARCH-FERIADOS         VALUE 'S'.
+        05 WS-SW-ES-FERIADO       PIC X(01) VALUE 'N'.
+            88 ES-FERIADO                VALUE 'S'.
+        05 WS-SW-FIN-CHECKPOINT   PIC X(01) VALUE 'N'.
+            88 FIN-ARCH-CHECKPOINT       VALUE 'S'.
+    01 WS-CONTADORES-BATCH.
+        05 WS-CONT-REGISTROS      PIC 9(08) VALUE ZEROES.
+        05 WS-TOTAL-SEGUNDOS      PIC 9(18) VALUE ZEROES.
+        05 WS-ULTIMO-CHECKPOINT   PIC 9(08) VALUE ZEROES.
+        05 WS-ULTIMO-TOTAL        PIC 9(18) VALUE ZEROES.
+        05 WS-IDX-OMITIR          PIC 9(08) VALUE ZEROES.
+        05 CT-INTERVALO-CHECKPT   PIC 9(04) VALUE 0100.
+    01 WS-FS-CHECKPOINT           PIC X(02) VALUE SPACES.
+    01 WS-FS-AUDITORIA            PIC X(02) VALUE SPACES.
+    01 WS-LINEA-DETALLE.
+        05 FILLER                 PIC X(11) VALUE "SEGUNDOS.: ".
+        05 WS-LINDET-SEGUNDOS     PIC Z(19)9.
+        05 FILLER                 PIC X(08) VALUE "  DIAS: ".
+        05 WS-LINDET-DIAS         PIC Z(09)9.
+        05 FILLER                 PIC X(09) VALUE "  HORAS: ".
+        05 WS-LINDET-HORAS        PIC Z(09)9.
+        05 FILLER                 PIC X(11) VALUE "  MINUTOS: ".
+        05 WS-LINDET-MINUTOS      PIC Z(09)9.
+        05 FILLER                 PIC X(12) VALUE "  SEGUNDOS: ".
+        05 WS-LINDET-SEG-REST     PIC Z(03)9.
+    01 WS-LINEA-TRAILER.
+        05 FILLER                 PIC X(23) VALUE "TOTAL REGISTROS PROC.: ".
+        05 WS-LINTRL-REGISTROS    PIC Z(07)9.
+        05 FILLER                 PIC X(18) VALUE "  TOTAL SEGUNDOS: ".
+        05 WS-LINTRL-TOTAL        PIC Z(17)9.
+    01 WS-TIMESTAMP-INICIO.
+        05 WS-FECHA-INICIO        PIC 9(08).
+        05 WS-HORA-INICIO.
+            10 WS-HHI              PIC 9(02).
+            10 WS-MMI              PIC 9(02).
+            10 WS-SSI              PIC 9(02).
+    01 WS-TIMESTAMP-FIN.
+        05 WS-FECHA-FIN            PIC 9(08).
+        05 WS-HORA-FIN.
+            10 WS-HHF               PIC 9(02).
+            10 WS-MMF               PIC 9(02).
+            10 WS-SSF               PIC 9(02).
+    01 WS-DIAS-INTEGER-INICIO      PIC S9(09).
+    01 WS-DIAS-INTEGER-FIN         PIC S9(09).
+    01 WS-CONT-FERIADOS            PIC 9(04) VALUE ZEROES.
+    01 WS-TAB-FERIADOS.
+        05 WS-FERIADO OCCURS 1 TO 366 TIMES
+                  DEPENDING ON WS-CONT-FERIADOS
+                  INDEXED BY WS-IDX-FER
+                  PIC 9(08).
+    01 WS-FECHA-TRABAJO            PIC 9(08).
+    01 WS-FECHA-TRABAJO-INT        PIC S9(09).
+    01 WS-DIA-SEMANA               PIC 9(01).
+    01 WS-IDX-DIA                  PIC 9(10).
+    01 WS-RESUL-DD-HABILES         PIC 9(10) VALUE ZEROES.
+    01 WS-AUD-USUARIO              PIC X(20) VALUE SPACES.
+    01 WS-AUD-FECHA                PIC 9(08) VALUE ZEROES.
+    01 WS-AUD-HORA                 PIC 9(08) VALUE ZEROES.
+    01 WS-LINEA-AUDITORIA.
+        05 WS-LINAUD-FECHA         PIC 9(08).
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-HORA          PIC 9(08).
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-USUARIO       PIC X(20).
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-SEGUNDOS      PIC -(19)9.
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-DIAS          PIC -(09)9.
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-HORAS         PIC -(09)9.
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-MINUTOS       PIC -(09)9.
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-SEG-REST      PIC -(03)9.
+PROCEDURE DIVISION.
+    PERFORM 1-INICIO
+    IF MODO-BATCH-ARCHIVO
+        PERFORM 4-PROCESO-BATCH
+    ELSE
+        IF MODO-INVERSO
+            PERFORM 5-PROCESO-INVERSO
+            PERFORM 6-FIN-INVERSO
+            PERFORM 10-AUDITORIA
+        ELSE
+            IF MODO-TIMESTAMP
+                PERFORM 7-CALCULAR-SEGUNDOS-TS
+            END-IF
+            PERFORM 2-PROCESO
+            IF MODO-DIAS-HABILES
+                PERFORM 8-PROCESO-DIAS-HABILES
+                PERFORM 9-FIN-DIAS-HABILES
+            ELSE
+                PERFORM 3-FIN
+            END-IF
+            PERFORM 10-AUDITORIA
+        END-IF
+    END-IF
+    STOP RUN
+    .
+1-INICIO.
+    DISPLAY "*** Seleccione el modo de ejecucion                   ***"
+    DISPLAY "    1 = Conversion interactiva (segundos a DD/HH/MM/SS)"
+    DISPLAY "    2 = Conversion por archivo (modo batch)           "
+    DISPLAY "    3 = Conversion inversa (DD/HH/MM/SS a segundos)   "
+    DISPLAY "    4 = Calculo por fecha/hora de inicio y fin        "
+    DISPLAY "    5 = Dias habiles (excluye fines de sem. y feriados) "
+    ACCEPT WS-MODO-EJECUCION
+    IF MODO-INVERSO
+        DISPLAY "*** Ingrese dias, horas, minutos y segundos           ***"
+        DISPLAY "    Dias:    "
+        ACCEPT WS-RESUL-DD
+        DISPLAY "    Horas:   "
+        ACCEPT WS-RESUL-HH
+        DISPLAY "    Minutos: "
+        ACCEPT WS-RESUL-MM
+        DISPLAY "    Segundos:"
+        ACCEPT WS-RESTO-MM
+    ELSE
+        IF MODO-TIMESTAMP
+            DISPLAY "*** Ingrese fecha y hora de inicio (AAAAMMDD HHMMSS)  ***"
+            DISPLAY "    Fecha inicio (AAAAMMDD): "
+            ACCEPT WS-FECHA-INICIO
+            DISPLAY "    Hora inicio  (HHMMSS):  "
+            ACCEPT WS-HORA-INICIO
+            DISPLAY "*** Ingrese fecha y hora de fin (AAAAMMDD HHMMSS)     ***"
+            DISPLAY "    Fecha fin (AAAAMMDD):    "
+            ACCEPT WS-FECHA-FIN
+            DISPLAY "    Hora fin  (HHMMSS):      "
+            ACCEPT WS-HORA-FIN
+        ELSE
+            IF MODO-DIAS-HABILES
+                DISPLAY "*** Ingrese la fecha de inicio (AAAAMMDD)             ***"
+                ACCEPT WS-FECHA-INICIO
+                DISPLAY "*** Ingrese los segundos transcurridos                ***"
+                PERFORM 12-VALIDAR-Y-ACEPTAR-SEGUNDOS
+            ELSE
+                IF NOT MODO-BATCH-ARCHIVO
+                    SET MODO-INTERACTIVO TO TRUE
+                    DISPLAY "*** Ingrese los segundos                              ***"
+                    PERFORM 12-VALIDAR-Y-ACEPTAR-SEGUNDOS
+                    DISPLAY "    Ingreso los siguientes segundos: " WS-SEGUNDOS
+                END-IF
+            END-IF
+        END-IF
+    END-IF
+    .
+12-VALIDAR-Y-ACEPTAR-SEGUNDOS.
+    ACCEPT WS-SEGUNDOS-ALFA
+    INSPECT WS-SEGUNDOS-ALFA REPLACING LEADING SPACE BY ZERO
+    IF WS-SEGUNDOS-ALFA IS NUMERIC AND WS-SEGUNDOS-ALFA NOT = ZEROES
+        MOVE WS-SEGUNDOS-ALFA TO WS-SEGUNDOS
+    ELSE
+        DISPLAY " *** ERROR: VALOR DE SEGUNDOS INVALIDO O EN CERO: '"
+                WS-SEGUNDOS-ALFA "' ***"
+        MOVE 16 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    .
+2-PROCESO.
+    COPY CALFCPR.
+3-FIN.
+    IF WS-SEGUNDOS < ZEROES
+        MOVE 'S' TO WS-SW-VENCIDO
+    ELSE
+        MOVE 'N' TO WS-SW-VENCIDO
+    END-IF
+    DISPLAY " DIAS:     " WS-RESUL-DD.
+    DISPLAY " HORAS:    " WS-RESUL-HH.
+    DISPLAY " MINUTOS:  " WS-RESUL-MM.
+    DISPLAY " SEGUNDOS: " WS-RESTO-MM.
+    IF WS-VENCIDO
+        DISPLAY " *** VENCIDO: EL TIEMPO INGRESADO ES NEGATIVO ***"
+    END-IF
+    PERFORM 11-DESGLOSE-EXTENDIDO
+    DISPLAY " DESGLOSE EXTENDIDO -"
+             " ANIOS: "    WS-EXT-ANIOS
+             " MESES: "    WS-EXT-MESES
+             " SEMANAS: "  WS-EXT-SEMANAS
+             " DIAS: "     WS-EXT-DIAS-REST
+    .
+11-DESGLOSE-EXTENDIDO.
+    COMPUTE WS-EXT-DIAS-ABS = FUNCTION ABS(WS-RESUL-DD)
+    DIVIDE CT-DIAS-ANIO      INTO WS-EXT-DIAS-ABS
+        				       GIVING WS-EXT-ANIOS
+        			        REMAINDER WS-EXT-RESTO-ANIO
+    END-DIVIDE
+    DIVIDE CT-DIAS-MES       INTO WS-EXT-RESTO-ANIO
+        				       GIVING WS-EXT-MESES
+        			        REMAINDER WS-EXT-RESTO-MES
+    END-DIVIDE
+    DIVIDE CT-DIAS-SEMANA    INTO WS-EXT-RESTO-MES
+        				       GIVING WS-EXT-SEMANAS
+        			        REMAINDER WS-EXT-DIAS-REST
+    END-DIVIDE
+    .
+5-PROCESO-INVERSO.
+    COMPUTE WS-SEGUNDOS =
+              (WS-RESUL-DD * CT-SEG-DD)
+            + (WS-RESUL-HH * CT-SEG-HH)
+            + (WS-RESUL-MM * CT-SEG-MM)
+            +  WS-RESTO-MM
+    .
+6-FIN-INVERSO.
+    DISPLAY " SEGUNDOS EQUIVALENTES: " WS-SEGUNDOS.
+    .
+7-CALCULAR-SEGUNDOS-TS.
+    COMPUTE WS-DIAS-INTEGER-INICIO =
+        FUNCTION INTEGER-OF-DATE(WS-FECHA-INICIO)
+    COMPUTE WS-DIAS-INTEGER-FIN =
+        FUNCTION INTEGER-OF-DATE(WS-FECHA-FIN)
+    COMPUTE WS-SEGUNDOS =
+              ((WS-DIAS-INTEGER-FIN - WS-DIAS-INTEGER-INICIO) * CT-SEG-DD)
+            + ((WS-HHF * CT-SEG-HH) + (WS-MMF * CT-SEG-MM) + WS-SSF)
+            - ((WS-HHI * CT-SEG-HH) + (WS-MMI * CT-SEG-MM) + WS-SSI)
+    .
+8-PROCESO-DIAS-HABILES.
+    PERFORM 8100-CARGAR-FERIADOS
+    MOVE ZEROES         TO WS-RESUL-DD-HABILES
+    MOVE WS-FECHA-INICIO TO WS-FECHA-TRABAJO
+    PERFORM 8200-EVALUAR-DIA
+        VARYING WS-IDX-DIA FROM 1 BY 1
+        UNTIL WS-IDX-DIA > WS-RESUL-DD
+    .
+8100-CARGAR-FERIADOS.
+    MOVE ZEROES TO WS-CONT-FERIADOS
+    MOVE 'N'    TO WS-SW-FIN-FERIADOS
+    OPEN INPUT ARCH-FERIADOS
+    PERFORM 8110-LEER-FERIADO
+    PERFORM 8120-CARGAR-UN-FERIADO
+        UNTIL FIN-ARCH-FERIADOS
+    CLOSE ARCH-FERIADOS
+    .
+8110-LEER-FERIADO.
+    READ ARCH-FERIADOS
+        AT END SET FIN-ARCH-FERIADOS TO TRUE
+    END-READ
+    .
+8120-CARGAR-UN-FERIADO.
+    ADD 1 TO WS-CONT-FERIADOS
+    MOVE REG-FERIADO TO WS-FERIADO (WS-CONT-FERIADOS)
+    PERFORM 8110-LEER-FERIADO
+    .
+8200-EVALUAR-DIA.
+    COMPUTE WS-FECHA-TRABAJO-INT =
+        FUNCTION INTEGER-OF-DATE(WS-FECHA-TRABAJO) + 1
+    COMPUTE WS-FECHA-TRABAJO = FUNCTION DATE-OF-INTEGER(WS-FECHA-TRABAJO-INT)
+    COMPUTE WS-DIA-SEMANA = FUNCTION MOD(WS-FECHA-TRABAJO-INT, 7)
+    PERFORM 8300-BUSCAR-FERIADO
+    IF WS-DIA-SEMANA NOT = 0 AND WS-DIA-SEMANA NOT = 6 AND NOT ES-FERIADO
+        ADD 1 TO WS-RESUL-DD-HABILES
+    END-IF
+    .
+8300-BUSCAR-FERIADO.
+    MOVE 'N' TO WS-SW-ES-FERIADO
+    SET WS-IDX-FER TO 1
+    SEARCH WS-FERIADO
+        AT END
+            CONTINUE
+        WHEN WS-FERIADO (WS-IDX-FER) = WS-FECHA-TRABAJO
+            SET ES-FERIADO TO TRUE
+    END-SEARCH
+    .
+9-FIN-DIAS-HABILES.
+    DISPLAY " DIAS CALENDARIO: " WS-RESUL-DD.
+    DISPLAY " DIAS HABILES:    " WS-RESUL-DD-HABILES.
+    DISPLAY " HORAS:           " WS-RESUL-HH.
+    DISPLAY " MINUTOS:         " WS-RESUL-MM.
+    DISPLAY " SEGUNDOS:        " WS-RESTO-MM.
+    .
+10-AUDITORIA.
+    ACCEPT WS-AUD-FECHA    FROM DATE YYYYMMDD
+    ACCEPT WS-AUD-HORA     FROM TIME
+    ACCEPT WS-AUD-USUARIO  FROM ENVIRONMENT "USER"
+    IF WS-AUD-USUARIO = SPACES
+        ACCEPT WS-AUD-USUARIO FROM ENVIRONMENT "USERNAME"
+    END-IF
+    MOVE WS-AUD-FECHA      TO WS-LINAUD-FECHA
+    MOVE WS-AUD-HORA       TO WS-LINAUD-HORA
+    MOVE WS-AUD-USUARIO    TO WS-LINAUD-USUARIO
+    MOVE WS-SEGUNDOS       TO WS-LINAUD-SEGUNDOS
+    IF MODO-DIAS-HABILES
+        MOVE WS-RESUL-DD-HABILES  TO WS-LINAUD-DIAS
+    ELSE
+        MOVE WS-RESUL-DD          TO WS-LINAUD-DIAS
+    END-IF
+    MOVE WS-RESUL-HH       TO WS-LINAUD-HORAS
+    MOVE WS-RESUL-MM       TO WS-LINAUD-MINUTOS
+    MOVE WS-RESTO-MM       TO WS-LINAUD-SEG-REST
+    OPEN EXTEND ARCH-AUDITORIA
+    IF WS-FS-AUDITORIA = "35"
+        OPEN OUTPUT ARCH-AUDITORIA
+    END-IF
+    WRITE REG-AUDITORIA    FROM WS-LINEA-AUDITORIA
+    CLOSE ARCH-AUDITORIA
+    .
+4-PROCESO-BATCH.
+    PERFORM 4000-RECUPERAR-CHECKPOINT
+    OPEN INPUT  ARCH-ENTRADA
+    IF WS-ULTIMO-CHECKPOINT > ZEROES
+        OPEN EXTEND ARCH-REPORTE
+    ELSE
+        OPEN OUTPUT ARCH-REPORTE
+    END-IF
+    OPEN OUTPUT ARCH-CHECKPOINT
+    MOVE WS-ULTIMO-CHECKPOINT TO WS-CONT-REGISTROS
+    MOVE WS-ULTIMO-TOTAL      TO WS-TOTAL-SEGUNDOS
+    PERFORM 4100-LEER-ENTRADA
+        VARYING WS-IDX-OMITIR FROM 1 BY 1
+        UNTIL WS-IDX-OMITIR > WS-ULTIMO-CHECKPOINT
+        OR FIN-ARCH-ENTRADA
+    PERFORM 4100-LEER-ENTRADA
+    PERFORM 4200-CONVERTIR-REGISTRO
+        UNTIL FIN-ARCH-ENTRADA
+    PERFORM 4300-ESCRIBIR-TRAILER
+    CLOSE ARCH-ENTRADA
+    CLOSE ARCH-REPORTE
+    CLOSE ARCH-CHECKPOINT
+    .
+4000-RECUPERAR-CHECKPOINT.
+    MOVE ZEROES TO WS-ULTIMO-CHECKPOINT
+    MOVE 'N'    TO WS-SW-FIN-CHECKPOINT
+    OPEN INPUT ARCH-CHECKPOINT
+    IF WS-FS-CHECKPOINT = "00"
+        PERFORM 4010-LEER-CHECKPOINT
+        PERFORM 4020-GUARDAR-ULTIMO-CHECKPOINT
+            UNTIL FIN-ARCH-CHECKPOINT
+        CLOSE ARCH-CHECKPOINT
+    END-IF
+    .
+4010-LEER-CHECKPOINT.
+    READ ARCH-CHECKPOINT
+        AT END SET FIN-ARCH-CHECKPOINT TO TRUE
+    END-READ
+    .
+4020-GUARDAR-ULTIMO-CHECKPOINT.
+    MOVE REG-CKP-REGISTROS TO WS-ULTIMO-CHECKPOINT
+    MOVE REG-CKP-TOTAL     TO WS-ULTIMO-TOTAL
+    PERFORM 4010-LEER-CHECKPOINT
+    .
+4100-LEER-ENTRADA.
+    READ ARCH-ENTRADA
+        AT END SET FIN-ARCH-ENTRADA TO TRUE
+    END-READ
+    .
+4200-CONVERTIR-REGISTRO.
+    MOVE REG-ENTRADA         TO WS-ENTRADA-ALFA
+    INSPECT WS-ENTRADA-ALFA REPLACING LEADING SPACE BY ZERO
+    MOVE WS-ENTRADA-ALFA     TO WS-SEGUNDOS
     PERFORM 2-PROCESO
-    PERFORM 3-FIN   
-    .
-1-INICIO.    
-    DISPLAY "*** Ingrese los segundos                              ***"
-    ACCEPT WS-SEGUNDOS.
-    DISPLAY "    Ingreso los siguientes segundos: " WS-SEGUNDOS
-    .                          
-2-PROCESO.                                                        
-    DIVIDE CT-SEG-DD             INTO WS-SEGUNDOS              
-          				       GIVING WS-RESUL-DD                    
-        			        REMAINDER WS-RESTO-DD                    
-    END-DIVIDE                                          
-                                                        
-    IF WS-RESUL-DD < 1                                      
-        DIVIDE CT-SEG-HH         INTO WS-SEGUNDOS              
-          				       GIVING WS-RESUL-HH                    
-        			        REMAINDER WS-RESTO-HH                    
-        END-DIVIDE                                          
-    ELSE                                                    
-        IF WS-RESTO-DD > ZEROES                             
-            DIVIDE CT-SEG-HH     INTO WS-RESTO-DD          
-          			    	   GIVING WS-RESUL-HH                
-        			        REMAINDER WS-RESTO-HH                
-            END-DIVIDE                                      
-        END-IF                                              
-    END-IF                                                  
-                                                        
-    IF WS-RESUL-HH < 1 AND WS-RESTO-HH < ZEROES             
-        DIVIDE CT-SEG-MM         INTO WS-SEGUNDOS              
-          				       GIVING WS-RESUL-MM                    
-        			        REMAINDER WS-RESTO-MM                    
-        END-DIVIDE                                          
-    ELSE                                                    
-        IF WS-RESTO-HH > ZEROES                             
-            DIVIDE CT-SEG-MM     INTO WS-RESTO-HH          
-          			    	   GIVING WS-RESUL-MM                
-        			        REMAINDER WS-RESTO-MM                
-            END-DIVIDE                                      
-        END-IF                                              
+    ADD 1                    TO WS-CONT-REGISTROS
+    ADD WS-SEGUNDOS          TO WS-TOTAL-SEGUNDOS
+    MOVE WS-SEGUNDOS         TO WS-LINDET-SEGUNDOS
+    MOVE WS-RESUL-DD         TO WS-LINDET-DIAS
+    MOVE WS-RESUL-HH         TO WS-LINDET-HORAS
+    MOVE WS-RESUL-MM         TO WS-LINDET-MINUTOS
+    MOVE WS-RESTO-MM         TO WS-LINDET-SEG-REST
+    WRITE REG-REPORTE        FROM WS-LINEA-DETALLE
+    PERFORM 10-AUDITORIA
+    IF FUNCTION MOD(WS-CONT-REGISTROS, CT-INTERVALO-CHECKPT) = 0
+        PERFORM 4250-ESCRIBIR-CHECKPOINT
     END-IF
+    PERFORM 4100-LEER-ENTRADA
     .
-3-FIN.                                                        
-    DISPLAY " DIAS:     " WS-RESUL-DD.                          
-    DISPLAY " HORAS:    " WS-RESUL-HH.                         
-    DISPLAY " MINUTOS:  " WS-RESUL-MM.                       
-    DISPLAY " SEGUNDOS: " WS-RESTO-MM.                      
-    STOP RUN
+4250-ESCRIBIR-CHECKPOINT.
+    MOVE WS-CONT-REGISTROS   TO REG-CKP-REGISTROS
+    MOVE WS-TOTAL-SEGUNDOS   TO REG-CKP-TOTAL
+    WRITE REG-CHECKPOINT
+    .
+4300-ESCRIBIR-TRAILER.
+    MOVE WS-CONT-REGISTROS   TO WS-LINTRL-REGISTROS
+    MOVE WS-TOTAL-SEGUNDOS   TO WS-LINTRL-TOTAL
+    WRITE REG-REPORTE        FROM WS-LINEA-TRAILER
+    PERFORM 4250-ESCRIBIR-CHECKPOINT
     .

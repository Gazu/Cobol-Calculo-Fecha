@@ -0,0 +1,85 @@
+000100*****************************************************************
+000200* BMS      : CALFMAP                                             *
+000300* PROPOSITO: MAPA DE PANTALLA PARA LA TRANSACCION CALF, QUE      *
+000400*            PERMITE A LOS OPERADORES DEL FRENTE CICS INGRESAR   *
+000500*            UN VALOR DE SEGUNDOS Y OBTENER EL DESGLOSE          *
+000600*            DD/HH/MM/SS SIN SALIR DE SU SESION CICS.            *
+000700*****************************************************************
+000800CALFMAP  DFHMSD TYPE=&SYSPARM,                                   X
+000900               MODE=INOUT,                                       X
+001000               LANG=COBOL,                                       X
+001100               CTRL=(FREEKB,ALARM),                              X
+001200               STORAGE=AUTO,                                     X
+001300               TIOAPFX=YES
+001400*
+001500CALFMAP1 DFHMDI SIZE=(24,80),                                    X
+001600               LINE=1,                                           X
+001700               COLUMN=1
+001800*
+001900TITULO   DFHMDF POS=(01,25),                                     X
+002000               LENGTH=30,                                        X
+002100               ATTRB=(PROT,BRT),                                 X
+002200               INITIAL='CALCULO DE FECHAS - MODO ONLINE'
+002300*
+002400LBLSEG   DFHMDF POS=(04,05),                                     X
+002500               LENGTH=20,                                        X
+002600               ATTRB=PROT,                                       X
+002700               INITIAL='SEGUNDOS A CONVERTIR'
+002800SEGUNDOS DFHMDF POS=(04,26),                                     X
+002900               LENGTH=20,                                        X
+003000               ATTRB=(UNPROT,NUM,IC),                            X
+003100               PICOUT='9(20)'
+003200*
+003300LBLDIA   DFHMDF POS=(07,05),                                     X
+003400               LENGTH=07,                                        X
+003500               ATTRB=PROT,                                       X
+003600               INITIAL='DIAS...'
+003700DIAS     DFHMDF POS=(07,26),                                     X
+003800               LENGTH=10,                                        X
+003900               ATTRB=(PROT,BRT),                                 X
+004000               PICOUT='-(9)9'
+004100*
+004200LBLHOR   DFHMDF POS=(08,05),                                     X
+004300               LENGTH=07,                                        X
+004400               ATTRB=PROT,                                       X
+004500               INITIAL='HORAS..'
+004600HORAS    DFHMDF POS=(08,26),                                     X
+004700               LENGTH=10,                                        X
+004800               ATTRB=(PROT,BRT),                                 X
+004900               PICOUT='-(9)9'
+005000*
+005100LBLMIN   DFHMDF POS=(09,05),                                     X
+005200               LENGTH=07,                                        X
+005300               ATTRB=PROT,                                       X
+005400               INITIAL='MINUTOS'
+005500MINUTOS  DFHMDF POS=(09,26),                                     X
+005600               LENGTH=10,                                        X
+005700               ATTRB=(PROT,BRT),                                 X
+005800               PICOUT='-(9)9'
+005900*
+006000LBLSGR   DFHMDF POS=(10,05),                                     X
+006100               LENGTH=07,                                        X
+006200               ATTRB=PROT,                                       X
+006300               INITIAL='SEG.RES'
+006400SEGRESTO DFHMDF POS=(10,26),                                     X
+006500               LENGTH=04,                                        X
+006600               ATTRB=(PROT,BRT),                                 X
+006700               PICOUT='-(3)9'
+006800*
+006900LBLVENC  DFHMDF POS=(12,05),                                     X
+007000               LENGTH=48,                                        X
+007100               ATTRB=(PROT,BRT),                                 X
+007200               INITIAL=' '
+007300*
+007400MENSAJE  DFHMDF POS=(22,05),                                     X
+007500               LENGTH=70,                                        X
+007600               ATTRB=(PROT,BRT),                                 X
+007700               INITIAL=' '
+007800*
+007900         DFHMDF POS=(24,05),                                     X
+008000               LENGTH=45,                                        X
+008100               ATTRB=PROT,                                       X
+008200               INITIAL='PF3=SALIR  ENTER=CALCULAR'
+008300*
+008400         DFHMSD TYPE=FINAL
+008500         END

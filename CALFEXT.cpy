@@ -0,0 +1,12 @@
+    01 WS-DESGLOSE-EXTENDIDO.
+        05 WS-EXT-DIAS-ABS        PIC 9(10) VALUE ZEROES.
+        05 WS-EXT-ANIOS           PIC 9(08) VALUE ZEROES.
+        05 WS-EXT-MESES           PIC 9(02) VALUE ZEROES.
+        05 WS-EXT-SEMANAS         PIC 9(01) VALUE ZEROES.
+        05 WS-EXT-DIAS-REST       PIC 9(01) VALUE ZEROES.
+        05 WS-EXT-RESTO-ANIO      PIC 9(10) VALUE ZEROES.
+        05 WS-EXT-RESTO-MES       PIC 9(10) VALUE ZEROES.
+    01 CT-CONSTANTES-EXTENDIDO.
+        05 CT-DIAS-ANIO           PIC 9(03) VALUE 365.
+        05 CT-DIAS-MES            PIC 9(02) VALUE 30.
+        05 CT-DIAS-SEMANA         PIC 9(01) VALUE 7.

@@ -0,0 +1,143 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PGMCALFO.
+ENVIRONMENT DIVISION.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    COPY CALFCWS.
+    COPY CALFMAP.
+    01 WS-SW-ENTRADA.
+        05 WS-SW-ENTRADA-VALIDA   PIC X(01) VALUE 'N'.
+            88 ENTRADA-VALIDA         VALUE 'S'.
+    01 WS-MENSAJE-ERROR           PIC X(70) VALUE
+        "ENTRADA INVALIDA - INGRESE SOLO SEGUNDOS NUMERICOS".
+    01 WS-LINEA-PANTALLA.
+        05 WS-PANT-SEGUNDOS       PIC -(19)9.
+        05 WS-PANT-DIAS           PIC -(9)9.
+        05 WS-PANT-HORAS          PIC -(9)9.
+        05 WS-PANT-MINUTOS        PIC -(9)9.
+        05 WS-PANT-SEG-REST       PIC -(3)9.
+    01 WS-DUMMY-COMMAREA          PIC X(01) VALUE SPACE.
+    01 WS-ABSTIME                 PIC S9(15) COMP-3.
+    01 WS-AUD-FECHA               PIC 9(08) VALUE ZEROES.
+    01 WS-AUD-HORA                PIC 9(06) VALUE ZEROES.
+    01 WS-LINEA-AUDITORIA.
+        05 WS-LINAUD-FECHA         PIC 9(08).
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-HORA          PIC 9(06).
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-USUARIO       PIC X(20).
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-SEGUNDOS      PIC -(19)9.
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-DIAS          PIC -(09)9.
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-HORAS         PIC -(09)9.
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-MINUTOS       PIC -(09)9.
+        05 FILLER                  PIC X(01) VALUE SPACE.
+        05 WS-LINAUD-SEG-REST      PIC -(03)9.
+LINKAGE SECTION.
+    01 DFHCOMMAREA                PIC X(01).
+PROCEDURE DIVISION.
+0-MAINLINE.
+    IF EIBCALEN = 0
+        PERFORM 1-INICIAL
+    ELSE
+        PERFORM 2-PROCESAR
+    END-IF
+    EXEC CICS RETURN
+        TRANSID('CALF')
+        COMMAREA(WS-DUMMY-COMMAREA)
+        LENGTH(1)
+    END-EXEC
+    .
+1-INICIAL.
+    MOVE LOW-VALUES TO CALFMAP1O
+    EXEC CICS SEND MAP('CALFMAP1')
+        MAPSET('CALFMAP')
+        ERASE
+    END-EXEC
+    .
+2-PROCESAR.
+    EXEC CICS HANDLE AID
+        PF3(9-FIN-TRANSACCION)
+    END-EXEC
+    EXEC CICS RECEIVE MAP('CALFMAP1')
+        MAPSET('CALFMAP')
+    END-EXEC
+    MOVE LOW-VALUES TO CALFMAP1O
+    PERFORM 3-VALIDAR-ENTRADA
+    IF ENTRADA-VALIDA
+        MOVE SEGUNDOSI    TO WS-SEGUNDOS
+        PERFORM 2-PROCESO
+        PERFORM 4-FORMATEAR-SALIDA
+        PERFORM 5-AUDITORIA
+    ELSE
+        MOVE WS-MENSAJE-ERROR TO MENSAJEO
+    END-IF
+    EXEC CICS SEND MAP('CALFMAP1')
+        MAPSET('CALFMAP')
+        DATAONLY
+    END-EXEC
+    .
+2-PROCESO.
+    COPY CALFCPR.
+3-VALIDAR-ENTRADA.
+    MOVE 'N' TO WS-SW-ENTRADA-VALIDA
+    IF SEGUNDOSL > ZEROES AND SEGUNDOSI IS NUMERIC
+        SET ENTRADA-VALIDA TO TRUE
+    END-IF
+    .
+4-FORMATEAR-SALIDA.
+    MOVE WS-SEGUNDOS  TO WS-PANT-SEGUNDOS
+    MOVE WS-RESUL-DD  TO WS-PANT-DIAS
+    MOVE WS-RESUL-HH  TO WS-PANT-HORAS
+    MOVE WS-RESUL-MM  TO WS-PANT-MINUTOS
+    MOVE WS-RESTO-MM  TO WS-PANT-SEG-REST
+    MOVE WS-PANT-SEGUNDOS TO SEGUNDOSO
+    MOVE WS-PANT-DIAS     TO DIASO
+    MOVE WS-PANT-HORAS    TO HORASO
+    MOVE WS-PANT-MINUTOS  TO MINUTOSO
+    MOVE WS-PANT-SEG-REST TO SEGRESTOO
+    IF WS-SEGUNDOS < ZEROES
+        MOVE 'S' TO WS-SW-VENCIDO
+        MOVE "*** VENCIDO: EL TIEMPO INGRESADO ES NEGATIVO ***"
+            TO LBLVENCO
+    ELSE
+        MOVE 'N' TO WS-SW-VENCIDO
+        MOVE SPACES TO LBLVENCO
+    END-IF
+    MOVE SPACES TO MENSAJEO
+    .
+5-AUDITORIA.
+    EXEC CICS ASKTIME
+        ABSTIME(WS-ABSTIME)
+    END-EXEC
+    EXEC CICS FORMATTIME
+        ABSTIME(WS-ABSTIME)
+        YYYYMMDD(WS-AUD-FECHA)
+        TIME(WS-AUD-HORA)
+    END-EXEC
+    MOVE WS-AUD-FECHA      TO WS-LINAUD-FECHA
+    MOVE WS-AUD-HORA       TO WS-LINAUD-HORA
+    MOVE EIBOPID           TO WS-LINAUD-USUARIO
+    MOVE WS-SEGUNDOS       TO WS-LINAUD-SEGUNDOS
+    MOVE WS-RESUL-DD       TO WS-LINAUD-DIAS
+    MOVE WS-RESUL-HH       TO WS-LINAUD-HORAS
+    MOVE WS-RESUL-MM       TO WS-LINAUD-MINUTOS
+    MOVE WS-RESTO-MM       TO WS-LINAUD-SEG-REST
+    EXEC CICS WRITEQ TD
+        QUEUE('AUDT')
+        FROM(WS-LINEA-AUDITORIA)
+        LENGTH(LENGTH OF WS-LINEA-AUDITORIA)
+    END-EXEC
+    .
+9-FIN-TRANSACCION.
+    EXEC CICS SEND TEXT
+        FROM("*** FIN DE CALCULO DE FECHAS ***")
+        ERASE
+        FREEKB
+    END-EXEC
+    EXEC CICS RETURN
+    END-EXEC
+    .
